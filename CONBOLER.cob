@@ -1,7 +1,72 @@
 123456*8901234567890123456789012345678901234567890
        IDENTIFICATION    DIVISION.
        PROGRAM-ID.       CONBOLER.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT LEVELS-FILE ASSIGN TO "LEVELS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS LEVELS-STATUS.
+           SELECT GAME-STATS-FILE ASSIGN TO "GAMESTATS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GAME-STATS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "BATCHIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-IN-STATUS.
+           SELECT BATCH-PRINT-FILE ASSIGN TO "BATCHOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-OUT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
        DATA              DIVISION.
+       FILE              SECTION.
+       FD  LEVELS-FILE.
+       01 LEVEL-REC.
+           03 LR-ISSET  PIC X(1).
+           03 LR-WIDTH  PIC 9(2).
+           03 LR-HEIGHT PIC 9(2).
+           03 LR-MINE   PIC 9(2).
+           03 LR-CODE   PIC X(1).
+           03 LR-NAME   PIC X(20).
+       FD  GAME-STATS-FILE.
+       01 GAME-STATS-REC.
+           03 GS-CODE    PIC X(1).
+           03 GS-WIDTH   PIC 9(2).
+           03 GS-HEIGHT  PIC 9(2).
+           03 GS-MINE    PIC 9(2).
+           03 GS-RESULT  PIC X(1).
+           03 GS-GUESSES PIC 9(4).
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           03 CP-TYPE PIC X(1).
+           03 CP-HDR-DATA.
+               05 CP-LV PIC X(1).
+               05 CP-ISSET PIC X(1).
+               05 CP-WIDTH PIC 9(2).
+               05 CP-HEIGHT PIC 9(2).
+               05 CP-MINE PIC 9(2).
+               05 CP-GUESS-CNT PIC 9(4).
+               05 CP-DEBUG PIC X(1).
+               05 FILLER PIC X(39).
+           03 CP-ROW-DATA REDEFINES CP-HDR-DATA.
+               05 CP-ROW-BODY PIC X(26).
+               05 CP-ROW-MINE PIC X(26).
+       FD  BATCH-INPUT-FILE.
+       01 BATCH-IN-REC PIC X(3).
+       FD  BATCH-PRINT-FILE.
+       01 BATCH-PRINT-REC PIC X(27).
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+           03 AL-CODE      PIC X(1).
+           03 AL-MOVE-NO   PIC 9(4).
+           03 AL-X         PIC 9(2).
+           03 AL-Y         PIC 9(2).
+           03 AL-C         PIC X(1).
+           03 AL-TIMESTAMP PIC X(21).
        WORKING-STORAGE   SECTION.
       *FOR MESSAGE
        01 SEL-LV.
@@ -36,6 +101,43 @@
        01 CONF-B PIC X(7) VALUE "Y090910".
        01 CONF-I PIC X(7) VALUE "Y161640".
        01 CONF-V PIC X(7) VALUE "Y261699".
+      *FOR LEVELS FILE
+       77 LEVELS-STATUS PIC XX.
+       01 LEVEL-TABLE.
+           03 LEVEL-ENTRY OCCURS 20.
+               05 LT-ISSET  PIC X(1).
+               05 LT-WIDTH  PIC 9(2).
+               05 LT-HEIGHT PIC 9(2).
+               05 LT-MINE   PIC 9(2).
+               05 LT-CODE   PIC X(1).
+               05 LT-NAME   PIC X(20).
+       77 LEVEL-CNT PIC 9(2) VALUE 0.
+       77 LT-FOUND PIC X.
+      *FOR GAME-STATS FILE
+       77 GAME-STATS-STATUS PIC XX.
+       77 GUESS-CNT PIC 9(4) VALUE 0.
+      *FOR MINES-REMAINING COUNTER
+       77 FLAG-CNT PIC 9(3).
+       77 MINES-LEFT PIC S9(3).
+       77 MINES-LEFT-DISP PIC ---9.
+       01 MINES-LEFT-LINE.
+           03 FILLER PIC X(17) VALUE "Mines remaining: ".
+           03 ML-DISP PIC ---9.
+      *FOR CHECKPOINT/RESUME FILE
+       77 CHECKPOINT-STATUS PIC XX.
+       77 RESUME-FLAG PIC X.
+      *FOR HEADLESS/BATCH REPLAY MODE
+       77 BATCH-FLAG PIC X VALUE "N".
+       77 BATCH-IN-STATUS PIC XX.
+       77 BATCH-OUT-STATUS PIC XX.
+       77 BATCH-EOF PIC X VALUE "N".
+       77 BATCH-IN-OPEN PIC X VALUE "N".
+      *FOR AUDIT TRAIL
+       77 AUDIT-LOG-STATUS PIC XX.
+      *FOR CUSTOM LEVEL INPUT
+       77 CL-WIDTH  PIC 9(2).
+       77 CL-HEIGHT PIC 9(2).
+       77 CL-MINE   PIC 9(2).
       *MAP
        01 GAME-MAP.
            03 CLMN OCCURS 16.
@@ -46,6 +148,9 @@
        77 FIXED-POS PIC 9(3).
       *CTL
        77 ON-GAME PIC X.
+       77 OPENED-CNT PIC 9(4).
+       77 TARGET-CNT PIC 9(4).
+       77 DEBUG-FLAG PIC X VALUE "N".
        01 EDGE.
            03 UP-EDGE PIC X.
            03 DOWN-EDGE PIC X.
@@ -57,6 +162,19 @@
            03 PY PIC 9(2).
        77 FG-A PIC X.
        77 N-NEAR-MINE PIC 9.
+      *FLOOD-FILL
+       01 FLOOD-QUEUE.
+           03 FLOOD-ENTRY OCCURS 416.
+               05 FQ-X PIC 9(2).
+               05 FQ-Y PIC 9(2).
+       77 SAVE-X PIC 9(2).
+       77 SAVE-Y PIC 9(2).
+       77 FQ-HEAD PIC 9(4).
+       77 FQ-TAIL PIC 9(4).
+       77 FX PIC 9(2).
+       77 FY PIC 9(2).
+       77 NX PIC 9(2).
+       77 NY PIC 9(2).
 
       *CNT
        77 CNTI PIC 9(3).
@@ -73,30 +191,134 @@
 
        PROCEDURE        DIVISION.
        MAIN SECTION.
-           PERFORM SEL-LEVEL THRU EXIT-INIT.
+           DISPLAY "Resume last game? (y/n)"
+           ACCEPT RESUME-FLAG.
+           IF RESUME-FLAG = "y"
+               THEN
+                   PERFORM RESUME-GAME THRU EXIT-RESUME-GAME
+           END-IF.
+           DISPLAY "Batch/headless mode (read moves from BATCHIN)? "
+               "(y/n)"
+           ACCEPT BATCH-FLAG.
+           IF BATCH-FLAG NOT = "y"
+               THEN
+                   MOVE "N" TO BATCH-FLAG
+               ELSE
+                   MOVE "Y" TO BATCH-FLAG
+                   PERFORM OPEN-BATCH-INPUT THRU EXIT-OPEN-BATCH-INPUT
+           END-IF.
+           IF ISSET NOT = "Y"
+               THEN
+                   PERFORM SEL-LEVEL THRU EXIT-INIT
+           END-IF.
            PERFORM DISP THRU EXIT-PLAY UNTIL ON-GAME NOT = " ".
+           IF DEBUG-FLAG NOT = "Y" AND (ON-GAME = "E" OR ON-GAME = "W")
+               THEN
+                   PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT
+           END-IF.
+           IF BATCH-FLAG = "Y"
+               THEN
+                   PERFORM WRITE-BATCH-OUTPUT
+                       THRU EXIT-WRITE-BATCH-OUTPUT
+           END-IF.
        STOP RUN.
 
        INIT SECTION.
+       LOAD-LEVELS.
+           MOVE 0 TO LEVEL-CNT.
+           OPEN INPUT LEVELS-FILE.
+           IF LEVELS-STATUS = "00"
+               THEN
+                   PERFORM UNTIL LEVELS-STATUS NOT = "00"
+                           OR LEVEL-CNT >= 20
+                       READ LEVELS-FILE
+                           AT END
+                               MOVE "10" TO LEVELS-STATUS
+                           NOT AT END
+                               IF LR-CODE = "c"
+                                   THEN
+                                       DISPLAY "LEVELS entry code "
+                                           "'c' is reserved for "
+                                           "Custom - entry ignored"
+                                   ELSE
+                                       ADD 1 TO LEVEL-CNT
+                                       MOVE LEVEL-REC TO
+                                           LEVEL-ENTRY(LEVEL-CNT)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF LEVEL-CNT >= 20 AND LEVELS-STATUS = "00"
+                       THEN
+                           DISPLAY "LEVELS file has more than 20 "
+                               "entries - extra entries ignored"
+                   END-IF
+                   CLOSE LEVELS-FILE
+           END-IF.
+       EXIT-LOAD-LEVELS.
+           EXIT.
        SEL-LEVEL.
            DISPLAY "Welcome to COinBOLer!".
+           PERFORM LOAD-LEVELS THRU EXIT-LOAD-LEVELS.
            PERFORM UNTIL ISSET = "Y"
-               DISPLAY "Select Level (b/i/v)"
+               IF LEVEL-CNT > 0
+                   THEN
+                       DISPLAY "Select Level:"
+                       PERFORM VARYING CNTI FROM 1 BY 1
+                               UNTIL CNTI > LEVEL-CNT
+                           DISPLAY "  " LT-CODE(CNTI) " - "
+                               LT-NAME(CNTI)
+                       END-PERFORM
+                       DISPLAY "  c - Custom"
+               ELSE
+                   DISPLAY "Select Level (b/i/v/c)"
+               END-IF
                ACCEPT LV
-               EVALUATE LV
-                   WHEN "b"
-                       MOVE CONF-B TO MAP-CONF
-                   WHEN "i"
-                       MOVE CONF-I TO MAP-CONF
-                   WHEN "v"
-                       MOVE CONF-V TO MAP-CONF
-                   WHEN OTHER
-                       DISPLAY "Wrong input"
-                       CONTINUE
-               END-EVALUATE
+               IF LV = "c"
+                   THEN
+                       PERFORM CUSTOM-LEVEL THRU EXIT-CUSTOM-LEVEL
+               ELSE
+                   IF LEVEL-CNT > 0
+                       THEN
+                           MOVE "N" TO LT-FOUND
+                           PERFORM VARYING CNTI FROM 1 BY 1
+                                   UNTIL CNTI > LEVEL-CNT
+                               IF LT-CODE(CNTI) = LV
+                                   THEN
+                                       MOVE LT-ISSET(CNTI)  TO ISSET
+                                       MOVE LT-WIDTH(CNTI)  TO WIDTH
+                                       MOVE LT-HEIGHT(CNTI) TO HEIGHT
+                                       MOVE LT-MINE(CNTI)   TO N-MINE
+                                       MOVE "Y" TO LT-FOUND
+                               END-IF
+                           END-PERFORM
+                           IF LT-FOUND NOT = "Y"
+                               THEN
+                                   DISPLAY "Wrong input"
+                           END-IF
+                   ELSE
+                       EVALUATE LV
+                           WHEN "b"
+                               MOVE CONF-B TO MAP-CONF
+                           WHEN "i"
+                               MOVE CONF-I TO MAP-CONF
+                           WHEN "v"
+                               MOVE CONF-V TO MAP-CONF
+                           WHEN OTHER
+                               DISPLAY "Wrong input"
+                       END-EVALUATE
+                   END-IF
+               END-IF
            END-PERFORM.
            MOVE LV TO SEL-LV-VAL.
            DISPLAY SEL-LV.
+           DISPLAY "Instructor/debug mode (show mines)? (y/n)"
+           ACCEPT DEBUG-FLAG.
+           IF DEBUG-FLAG NOT = "y"
+               THEN
+                   MOVE "N" TO DEBUG-FLAG
+               ELSE
+                   MOVE "Y" TO DEBUG-FLAG
+           END-IF.
        SET-MINE.
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > N-MINE
                MOVE "A" TO FG-A
@@ -123,35 +345,208 @@
            END-PERFORM.
        EXIT-INIT.
            EXIT.
+       RESUME-GAME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               THEN
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO CHECKPOINT-STATUS
+                   END-READ
+                   IF CHECKPOINT-STATUS = "00"
+                       THEN
+                           MOVE CP-LV TO LV
+                           MOVE CP-ISSET TO ISSET
+                           MOVE CP-WIDTH TO WIDTH
+                           MOVE CP-HEIGHT TO HEIGHT
+                           MOVE CP-MINE TO N-MINE
+                           MOVE CP-GUESS-CNT TO GUESS-CNT
+                           MOVE CP-DEBUG TO DEBUG-FLAG
+                           PERFORM INIT-SCREEN
+                           PERFORM VARYING CNTI FROM 1 BY 1
+                                   UNTIL CNTI > HEIGHT
+                               READ CHECKPOINT-FILE
+                                   AT END
+                                       MOVE "10" TO CHECKPOINT-STATUS
+                               END-READ
+                               IF CHECKPOINT-STATUS = "00"
+                                   THEN
+                                       MOVE CP-ROW-BODY TO ROW(CNTI)
+                                       MOVE CP-ROW-MINE TO
+                                               MINE-ROW(CNTI)
+                               END-IF
+                           END-PERFORM
+                           DISPLAY "Resumed game in progress"
+                       ELSE
+                           DISPLAY "No checkpoint found - "
+                               "starting a new game"
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "No checkpoint found - starting a new game"
+           END-IF.
+       EXIT-RESUME-GAME.
+           EXIT.
+       OPEN-BATCH-INPUT.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF BATCH-IN-STATUS NOT = "00"
+               THEN
+                   DISPLAY "BATCHIN file not found - ending batch run"
+                   MOVE "Y" TO BATCH-EOF
+               ELSE
+                   MOVE "Y" TO BATCH-IN-OPEN
+           END-IF.
+       EXIT-OPEN-BATCH-INPUT.
+           EXIT.
+       CUSTOM-LEVEL.
+           DISPLAY "Enter WIDTH (1-26): "
+           ACCEPT CL-WIDTH.
+           DISPLAY "Enter HEIGHT (1-16): "
+           ACCEPT CL-HEIGHT.
+           DISPLAY "Enter N-MINE: "
+           ACCEPT CL-MINE.
+           IF CL-WIDTH > 0 AND CL-WIDTH NOT > 26
+                   AND CL-HEIGHT > 0 AND CL-HEIGHT NOT > 16
+                   AND CL-MINE > 0
+                   AND CL-MINE < CL-WIDTH * CL-HEIGHT
+               THEN
+                   MOVE "Y" TO ISSET
+                   MOVE CL-WIDTH TO WIDTH
+                   MOVE CL-HEIGHT TO HEIGHT
+                   MOVE CL-MINE TO N-MINE
+               ELSE
+                   DISPLAY "Invalid custom level - check limits"
+           END-IF.
+       EXIT-CUSTOM-LEVEL.
+           EXIT.
 
        PLAY SECTION.
        DISP.
            PERFORM SCREEN-OUT THRU EXIT-SCREEN-OUT.
-           PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT.
+           IF DEBUG-FLAG = "Y"
+               THEN
+                   PERFORM MINE-SCREEN-OUT THRU EXIT-MINE-SCREEN-OUT
+           END-IF.
        GET-INPUT.
-           PERFORM WITH TEST AFTER UNTIL C NOT = " "
-               DISPLAY "Guess (XYC(mINE/oK/sUSPECT/uNKNOWN)): "
-               ACCEPT CMD-STR
-               PERFORM PARSE-CMD THRU EXIT-PARSE-CMD
-               IF CELL(Y, X) NOT = "O" AND NOT = "?" AND NOT = "F"
+           PERFORM WITH TEST AFTER UNTIL C NOT = " " OR BATCH-EOF = "Y"
+               IF BATCH-FLAG = "Y"
                    THEN
-                       DISPLAY "NOT EFFECTIVE COMMAND"
-                       MOVE " " TO C
+                       IF BATCH-IN-OPEN = "Y"
+                           THEN
+                               READ BATCH-INPUT-FILE
+                                   AT END
+                                       MOVE "Y" TO BATCH-EOF
+                                   NOT AT END
+                                       MOVE BATCH-IN-REC TO CMD-STR
+                               END-READ
+                       END-IF
+                   ELSE
+                       DISPLAY "Guess (XYC(mINE/oK/sUSPECT/uNKNOWN)): "
+                       ACCEPT CMD-STR
+               END-IF
+               IF BATCH-EOF NOT = "Y"
+                   THEN
+                       PERFORM PARSE-CMD THRU EXIT-PARSE-CMD
+                       IF CELL(Y, X) NOT = "O" AND NOT = "?"
+                               AND NOT = "F"
+                           THEN
+                               IF BATCH-FLAG NOT = "Y"
+                                   THEN
+                                       DISPLAY
+                                           "NOT EFFECTIVE COMMAND"
+                               END-IF
+                               MOVE " " TO C
+                       END-IF
+               END-IF
            END-PERFORM.
-           DISPLAY CMD.
+           IF BATCH-EOF NOT = "Y"
+               THEN
+                   DISPLAY CMD
+           END-IF.
        EXECUTE-CMD.
-           EVALUATE C
-               WHEN "m"
-                   MOVE MINE TO CELL(Y, X)
-               WHEN "s"
-                   MOVE SUSPECT TO CELL(Y, X)
-               WHEN "u"
-                   MOVE UNKNOWN TO CELL(Y, X)
-               WHEN "o"
-                   PERFORM CHK-MINE THRU EXIT-CHK-MINE
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
+           IF BATCH-EOF = "Y"
+               THEN
+                   MOVE "Q" TO ON-GAME
+               ELSE
+                   ADD 1 TO GUESS-CNT
+                   EVALUATE C
+                       WHEN "m"
+                           MOVE MINE TO CELL(Y, X)
+                       WHEN "s"
+                           MOVE SUSPECT TO CELL(Y, X)
+                       WHEN "u"
+                           MOVE UNKNOWN TO CELL(Y, X)
+                       WHEN "o"
+                           MOVE X TO SAVE-X
+                           MOVE Y TO SAVE-Y
+                           PERFORM CHK-MINE THRU EXIT-CHK-MINE
+                           MOVE SAVE-X TO X
+                           MOVE SAVE-Y TO Y
+                           PERFORM CHK-WIN THRU EXIT-CHK-WIN
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-IF.
+       WRITE-AUDIT-LOG.
+           IF BATCH-EOF NOT = "Y"
+               THEN
+                   MOVE LV TO AL-CODE
+                   MOVE GUESS-CNT TO AL-MOVE-NO
+                   MOVE X TO AL-X
+                   MOVE Y TO AL-Y
+                   MOVE C TO AL-C
+                   MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+                   OPEN EXTEND AUDIT-LOG-FILE
+                   IF AUDIT-LOG-STATUS NOT = "00"
+                       THEN
+                           OPEN OUTPUT AUDIT-LOG-FILE
+                   END-IF
+                   WRITE AUDIT-LOG-REC
+                   CLOSE AUDIT-LOG-FILE
+           END-IF.
+       WRITE-GAME-STATS.
+           IF ON-GAME = "E" OR ON-GAME = "W"
+               THEN
+                   MOVE LV TO GS-CODE
+                   MOVE WIDTH TO GS-WIDTH
+                   MOVE HEIGHT TO GS-HEIGHT
+                   MOVE N-MINE TO GS-MINE
+                   MOVE GUESS-CNT TO GS-GUESSES
+                   IF ON-GAME = "W"
+                       THEN
+                           MOVE "W" TO GS-RESULT
+                       ELSE
+                           MOVE "L" TO GS-RESULT
+                   END-IF
+                   OPEN EXTEND GAME-STATS-FILE
+                   IF GAME-STATS-STATUS NOT = "00"
+                       THEN
+                           OPEN OUTPUT GAME-STATS-FILE
+                   END-IF
+                   WRITE GAME-STATS-REC
+                   CLOSE GAME-STATS-FILE
+           END-IF.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF ON-GAME = " "
+               THEN
+                   MOVE "H" TO CP-TYPE
+                   MOVE LV TO CP-LV
+                   MOVE ISSET TO CP-ISSET
+                   MOVE WIDTH TO CP-WIDTH
+                   MOVE HEIGHT TO CP-HEIGHT
+                   MOVE N-MINE TO CP-MINE
+                   MOVE GUESS-CNT TO CP-GUESS-CNT
+                   MOVE DEBUG-FLAG TO CP-DEBUG
+                   WRITE CHECKPOINT-REC
+                   PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+                       MOVE "R" TO CP-TYPE
+                       MOVE ROW(CNTI) TO CP-ROW-BODY
+                       MOVE MINE-ROW(CNTI) TO CP-ROW-MINE
+                       WRITE CHECKPOINT-REC
+                   END-PERFORM
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
        EXIT-PLAY.
            EXIT.
 
@@ -164,6 +559,7 @@
                    IF N-NEAR-MINE = 0
                        THEN
                            MOVE NEAR-MINE(9) TO CELL(Y,X)
+                           PERFORM FLOOD-OPEN THRU EXIT-FLOOD-OPEN
                        ELSE
                            MOVE NEAR-MINE(N-NEAR-MINE) TO CELL(Y,X)
                    END-IF
@@ -171,9 +567,129 @@
        EXIT-CHK-MINE.
            EXIT.
 
+       FLOOD-OPEN.
+           MOVE 1 TO FQ-HEAD.
+           MOVE 1 TO FQ-TAIL.
+           MOVE X TO FQ-X(1).
+           MOVE Y TO FQ-Y(1).
+           PERFORM UNTIL FQ-HEAD > FQ-TAIL
+               MOVE FQ-X(FQ-HEAD) TO FX
+               MOVE FQ-Y(FQ-HEAD) TO FY
+               ADD 1 TO FQ-HEAD
+               PERFORM TRY-FLOOD-NEIGHBOR THRU EXIT-TRY-FLOOD-NEIGHBOR
+           END-PERFORM.
+       EXIT-FLOOD-OPEN.
+           EXIT.
+
+       TRY-FLOOD-NEIGHBOR.
+           IF FY > 1
+               THEN
+                   COMPUTE NY = FY - 1
+                   MOVE FX TO NX
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FY < HEIGHT
+               THEN
+                   COMPUTE NY = FY + 1
+                   MOVE FX TO NX
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FX > 1
+               THEN
+                   MOVE FY TO NY
+                   COMPUTE NX = FX - 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FX < WIDTH
+               THEN
+                   MOVE FY TO NY
+                   COMPUTE NX = FX + 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FY > 1 AND FX > 1
+               THEN
+                   COMPUTE NY = FY - 1
+                   COMPUTE NX = FX - 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FY > 1 AND FX < WIDTH
+               THEN
+                   COMPUTE NY = FY - 1
+                   COMPUTE NX = FX + 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FY < HEIGHT AND FX > 1
+               THEN
+                   COMPUTE NY = FY + 1
+                   COMPUTE NX = FX - 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+           IF FY < HEIGHT AND FX < WIDTH
+               THEN
+                   COMPUTE NY = FY + 1
+                   COMPUTE NX = FX + 1
+                   PERFORM OPEN-ONE-CELL THRU EXIT-OPEN-ONE-CELL
+           END-IF.
+       EXIT-TRY-FLOOD-NEIGHBOR.
+           EXIT.
+
+       OPEN-ONE-CELL.
+           IF CELL(NY, NX) = UNKNOWN AND MINE-CELL(NY, NX) NOT = ISMINE
+               THEN
+                   MOVE NX TO X
+                   MOVE NY TO Y
+                   PERFORM CHK-NEAR THRU EXIT-CHK-NEAR
+                   IF N-NEAR-MINE = 0
+                       THEN
+                           MOVE NEAR-MINE(9) TO CELL(Y,X)
+                           ADD 1 TO FQ-TAIL
+                           MOVE X TO FQ-X(FQ-TAIL)
+                           MOVE Y TO FQ-Y(FQ-TAIL)
+                       ELSE
+                           MOVE NEAR-MINE(N-NEAR-MINE) TO CELL(Y,X)
+                   END-IF
+           END-IF.
+       EXIT-OPEN-ONE-CELL.
+           EXIT.
+
+       CHK-WIN.
+           IF ON-GAME = " "
+               MOVE 0 TO OPENED-CNT
+               PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+                   PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
+                       IF CELL(CNTI, CNTJ) NOT = UNKNOWN
+                               AND CELL(CNTI, CNTJ) NOT = MINE
+                               AND CELL(CNTI, CNTJ) NOT = SUSPECT
+                           THEN
+                               ADD 1 TO OPENED-CNT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               COMPUTE TARGET-CNT = WIDTH * HEIGHT - N-MINE
+               IF OPENED-CNT = TARGET-CNT
+                   THEN
+                       MOVE "W" TO ON-GAME
+                       DISPLAY "Congratulations! You cleared the board!"
+               END-IF
+           END-IF.
+       EXIT-CHK-WIN.
+           EXIT.
+
 
        CMN SECTION.
        SCREEN-OUT.
+           MOVE 0 TO FLAG-CNT.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
+                   IF CELL(CNTI, CNTJ) = MINE
+                       THEN
+                           ADD 1 TO FLAG-CNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           COMPUTE MINES-LEFT = N-MINE - FLAG-CNT.
+           MOVE MINES-LEFT TO MINES-LEFT-DISP.
+           DISPLAY "Mines remaining: " MINES-LEFT-DISP.
            DISPLAY CMN-IDX-DISP.
            PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
                MOVE POS-INDEX(CNTI) TO ROW-IDX
@@ -213,11 +729,48 @@
            END-PERFORM.
        EXIT-MINE-SCREEN-OUT.
            EXIT.
+       WRITE-BATCH-OUTPUT.
+           IF BATCH-IN-OPEN = "Y"
+               THEN
+                   CLOSE BATCH-INPUT-FILE
+           END-IF.
+           OPEN OUTPUT BATCH-PRINT-FILE.
+           MOVE 0 TO FLAG-CNT.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               PERFORM VARYING CNTJ FROM 1 BY 1 UNTIL CNTJ > WIDTH
+                   IF CELL(CNTI, CNTJ) = MINE
+                       THEN
+                           ADD 1 TO FLAG-CNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           COMPUTE MINES-LEFT = N-MINE - FLAG-CNT.
+           MOVE MINES-LEFT TO ML-DISP.
+           MOVE MINES-LEFT-LINE TO BATCH-PRINT-REC.
+           WRITE BATCH-PRINT-REC.
+           MOVE CMN-IDX-DISP TO BATCH-PRINT-REC.
+           WRITE BATCH-PRINT-REC.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               MOVE POS-INDEX(CNTI) TO ROW-IDX
+               MOVE ROW(CNTI) TO ROW-BODY
+               MOVE ROW-DISP TO BATCH-PRINT-REC
+               WRITE BATCH-PRINT-REC
+           END-PERFORM.
+           MOVE CMN-IDX-DISP TO BATCH-PRINT-REC.
+           WRITE BATCH-PRINT-REC.
+           PERFORM VARYING CNTI FROM 1 BY 1 UNTIL CNTI > HEIGHT
+               MOVE POS-INDEX(CNTI) TO ROW-IDX
+               MOVE MINE-ROW(CNTI) TO ROW-BODY
+               MOVE ROW-DISP TO BATCH-PRINT-REC
+               WRITE BATCH-PRINT-REC
+           END-PERFORM.
+           CLOSE BATCH-PRINT-FILE.
+       EXIT-WRITE-BATCH-OUTPUT.
+           EXIT.
 
        CHK-NEAR.
            PERFORM CHK-EDGE THRU EXIT-CHK-EDGE.
            INITIALIZE N-NEAR-MINE.
-           DISPLAY EDGE.
            IF UP-EDGE = " "
                THEN
                    ADD MINE-CELL(Y - 1,X) TO N-NEAR-MINE
@@ -250,7 +803,6 @@
                THEN
                    ADD MINE-CELL(Y - 1  ,X + 1) TO N-NEAR-MINE
            END-IF.
-           DISPLAY N-NEAR-MINE.
        EXIT-CHK-NEAR.
            EXIT.
 
@@ -269,7 +821,7 @@
                THEN
                    MOVE "E" TO UP-EDGE
                ELSE
-                   IF X = HEIGHT
+                   IF Y = HEIGHT
                        THEN
                            MOVE "E" TO DOWN-EDGE
                    END-IF
