@@ -0,0 +1,113 @@
+123456*8901234567890123456789012345678901234567890
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       GAMESUM.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT GAME-STATS-FILE ASSIGN TO "GAMESTATS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GAME-STATS-STATUS.
+       DATA              DIVISION.
+       FILE              SECTION.
+       FD  GAME-STATS-FILE.
+       01 GAME-STATS-REC.
+           03 GS-CODE    PIC X(1).
+           03 GS-WIDTH   PIC 9(2).
+           03 GS-HEIGHT  PIC 9(2).
+           03 GS-MINE    PIC 9(2).
+           03 GS-RESULT  PIC X(1).
+           03 GS-GUESSES PIC 9(4).
+       WORKING-STORAGE   SECTION.
+       77 GAME-STATS-STATUS PIC XX.
+      *PER-LEVEL ACCUMULATORS, ONE ENTRY PER DISTINCT LEVEL CODE SEEN
+       01 LEVEL-STATS.
+           03 LEVEL-STAT OCCURS 20.
+               05 LS-CODE      PIC X(1).
+               05 LS-GAMES     PIC 9(6) VALUE 0.
+               05 LS-WINS      PIC 9(6) VALUE 0.
+               05 LS-GUESS-SUM PIC 9(8) VALUE 0.
+       77 LS-CNT PIC 9(2) VALUE 0.
+       77 LS-IDX PIC 9(2).
+       77 LS-FOUND PIC X.
+       77 WIN-RATE PIC ZZ9.99.
+       77 AVG-GUESSES PIC ZZZZ9.99.
+       77 RATE-WK PIC S9(6)V99.
+       77 AVG-WK PIC S9(8)V99.
+       77 GAMES-DISP PIC ZZZZZ9.
+       77 WINS-DISP PIC ZZZZZ9.
+
+       PROCEDURE        DIVISION.
+       MAIN SECTION.
+           OPEN INPUT GAME-STATS-FILE.
+           IF GAME-STATS-STATUS = "00"
+               THEN
+                   PERFORM UNTIL GAME-STATS-STATUS NOT = "00"
+                       READ GAME-STATS-FILE
+                           AT END
+                               MOVE "10" TO GAME-STATS-STATUS
+                           NOT AT END
+                               PERFORM TALLY-RECORD
+                                   THRU EXIT-TALLY-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE GAME-STATS-FILE
+                   PERFORM PRINT-SUMMARY THRU EXIT-PRINT-SUMMARY
+               ELSE
+                   DISPLAY "No GAMESTATS file found - nothing to do"
+           END-IF.
+       STOP RUN.
+
+       TALLY-RECORD.
+           MOVE "N" TO LS-FOUND.
+           PERFORM VARYING LS-IDX FROM 1 BY 1 UNTIL LS-IDX > LS-CNT
+               IF LS-CODE(LS-IDX) = GS-CODE
+                   THEN
+                       ADD 1 TO LS-GAMES(LS-IDX)
+                       IF GS-RESULT = "W"
+                           THEN
+                               ADD 1 TO LS-WINS(LS-IDX)
+                       END-IF
+                       ADD GS-GUESSES TO LS-GUESS-SUM(LS-IDX)
+                       MOVE "Y" TO LS-FOUND
+               END-IF
+           END-PERFORM.
+           IF LS-FOUND NOT = "Y"
+               THEN
+                   IF LS-CNT < 20
+                       THEN
+                           ADD 1 TO LS-CNT
+                           MOVE GS-CODE TO LS-CODE(LS-CNT)
+                           ADD 1 TO LS-GAMES(LS-CNT)
+                           IF GS-RESULT = "W"
+                               THEN
+                                   ADD 1 TO LS-WINS(LS-CNT)
+                           END-IF
+                           ADD GS-GUESSES TO LS-GUESS-SUM(LS-CNT)
+                       ELSE
+                           DISPLAY "Too many distinct level codes "
+                               "- extra code ignored"
+                   END-IF
+           END-IF.
+       EXIT-TALLY-RECORD.
+           EXIT.
+
+       PRINT-SUMMARY.
+           DISPLAY "LV  GAMES  WINS  WIN-RATE  AVG-GUESSES".
+           PERFORM VARYING LS-IDX FROM 1 BY 1 UNTIL LS-IDX > LS-CNT
+               IF LS-GAMES(LS-IDX) > 0
+                   THEN
+                       COMPUTE RATE-WK =
+                           (LS-WINS(LS-IDX) / LS-GAMES(LS-IDX)) * 100
+                       MOVE RATE-WK TO WIN-RATE
+                       COMPUTE AVG-WK =
+                           LS-GUESS-SUM(LS-IDX) / LS-GAMES(LS-IDX)
+                       MOVE AVG-WK TO AVG-GUESSES
+                       MOVE LS-GAMES(LS-IDX) TO GAMES-DISP
+                       MOVE LS-WINS(LS-IDX) TO WINS-DISP
+                       DISPLAY LS-CODE(LS-IDX) "   "
+                           GAMES-DISP "   " WINS-DISP
+                           "   " WIN-RATE "   " AVG-GUESSES
+               END-IF
+           END-PERFORM.
+       EXIT-PRINT-SUMMARY.
+           EXIT.
